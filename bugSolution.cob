@@ -1,15 +1,464 @@
-01  WS-AREA-1.                        PIC X(100). 
-01  WS-AREA-2 REDEFINES WS-AREA-1. 
-    05 WS-FIELD-1 PIC 9(5). 
-    05 WS-FIELD-2 PIC X(95). 
-
-PROCEDURE DIVISION.
-  MOVE 12345 TO WS-FIELD-1
-  DISPLAY WS-AREA-1
-  DISPLAY WS-FIELD-1
-  DISPLAY WS-FIELD-2
-  MOVE "Test Data" TO WS-AREA-1
-  DISPLAY WS-AREA-1
-  DISPLAY WS-FIELD-1
-  DISPLAY WS-FIELD-2
-  STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRANEDIT.
+      *
+      *  TRANEDIT reads the daily transaction extract and proves out
+      *  the WS-FIELD-1/WS-FIELD-2 overlay of WS-AREA-1 against real
+      *  records instead of the hardcoded "Test Data" literal.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    The DD names below are resolved at OPEN time from
+      *    WS-DD-xxxxx, which 0900-SET-RUN-MODE points at either the
+      *    live production DD names or a set of TEST/scratch DD names
+      *    according to the run-mode PARM or control card.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-DD-TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REJECT-FILE ASSIGN DYNAMIC WS-DD-TRANREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-DD-TRANCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-DD-TRANAUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN DYNAMIC WS-DD-GLEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLX-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  TRANS-RECORD                     PIC X(100).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 135 CHARACTERS.
+       01  REJECT-RECORD                    PIC X(135).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+      *    Carries every control-total counter needed to resume a
+      *    restarted run without corrupting req005's end-of-run
+      *    report - not just the last record number processed.
+           05  CKPT-RECORDS-READ             PIC 9(9).
+           05  CKPT-RECORDS-PASSED           PIC 9(9).
+           05  CKPT-RECORDS-REJECTED         PIC 9(9).
+           05  CKPT-HASH-TOTAL               PIC 9(11).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 330 CHARACTERS.
+       01  AUDIT-RECORD                     PIC X(330).
+
+      *    Fixed-length packed-decimal extract for the GL load job.
+      *    Binary content, so this is a physical-sequential file, not
+      *    line sequential - a packed byte can legally contain a
+      *    newline value and must not be treated as a delimiter.
+       FD  GL-EXTRACT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  GL-EXTRACT-RECORD.
+           05  GLX-REC-TYPE                  PIC X(02).
+           05  GLX-FIELD-1                   PIC 9(5) COMP-3.
+
+       FD  CONTROL-CARD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS                   PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+
+       01  WS-RUN-MODE                 PIC X(10) VALUE "PRODUCTION".
+           88  WS-MODE-TEST               VALUE "TEST".
+           88  WS-MODE-PRODUCTION         VALUE "PRODUCTION".
+
+       01  WS-DD-TRANSIN                    PIC X(08).
+       01  WS-DD-TRANREJ                    PIC X(08).
+       01  WS-DD-TRANCKPT                   PIC X(08).
+       01  WS-DD-TRANAUD                    PIC X(08).
+       01  WS-DD-GLEXTR                     PIC X(08).
+       01  WS-DD-CTLRPT                     PIC X(08).
+       01  WS-PARM-KEYWORD                  PIC X(20).
+       01  WS-TRANS-STATUS                  PIC X(02).
+           88  WS-TRANS-OK                  VALUE "00".
+           88  WS-TRANS-EOF                 VALUE "10".
+
+       01  WS-REJECT-STATUS                 PIC X(02).
+           88  WS-REJECT-OK                  VALUE "00".
+
+       01  WS-CKPT-STATUS                   PIC X(02).
+           88  WS-CKPT-OK                    VALUE "00".
+
+       01  WS-AUDIT-STATUS                  PIC X(02).
+           88  WS-AUDIT-OK                    VALUE "00".
+
+       01  WS-GLX-STATUS                    PIC X(02).
+           88  WS-GLX-OK                     VALUE "00".
+
+       01  WS-AUDIT-LINE.
+           05  WS-AUDIT-TIMESTAMP             PIC X(21).
+           05  FILLER                         PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-TAG                   PIC X(06).
+           05  FILLER                         PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-CHAR                  PIC X(100).
+           05  FILLER                         PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-HEX                   PIC X(200).
+
+       01  WS-CKPT-INTERVAL                 PIC 9(4) VALUE 500.
+       01  WS-RESTART-COUNT                 PIC 9(9) VALUE ZERO.
+       01  WS-REPOSITION-COUNT              PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-READ                  PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-PASSED                PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED              PIC 9(9) VALUE ZERO.
+       01  WS-HASH-TOTAL                    PIC 9(11) VALUE ZERO.
+
+       01  WS-REJECT-DATE.
+           05  WS-REJECT-YYYY                PIC 9(4).
+           05  WS-REJECT-MM                  PIC 9(2).
+           05  WS-REJECT-DD                  PIC 9(2).
+
+       01  WS-REJECT-LINE.
+           05  WS-REJECT-AREA                PIC X(100).
+           05  FILLER                        PIC X(1) VALUE SPACE.
+           05  WS-REJECT-REASON               PIC X(24).
+           05  WS-REJECT-DATE-OUT             PIC X(10).
+
+       01  WS-EOF-SWITCH                    PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  WS-VALID-SWITCH                  PIC X(01).
+           88  WS-RECORD-VALID               VALUE "Y".
+           88  WS-RECORD-INVALID             VALUE "N".
+
+       01  WS-REC-TYPE-SWITCH               PIC X(01).
+           88  WS-TYPE-01                    VALUE "1".
+           88  WS-TYPE-02                    VALUE "2".
+           88  WS-TYPE-UNKNOWN                VALUE "U".
+
+           COPY WSAREA.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       0900-SET-RUN-MODE.
+      *    TEST vs PRODUCTION is a run-time PARM (or, if none is
+      *    passed, a RUN-MODE= control card) instead of a hardcoded
+      *    literal, so a test run needs no code change: it just
+      *    routes every DD name at a scratch dataset instead of the
+      *    live daily file and live output datasets.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = SPACES
+               PERFORM 0950-READ-CONTROL-CARD
+           END-IF
+           IF WS-RUN-MODE = SPACES
+               SET WS-MODE-PRODUCTION TO TRUE
+           END-IF
+           IF WS-MODE-TEST
+               DISPLAY "TRANEDIT: RUNNING IN TEST MODE"
+               MOVE "TRANTEST" TO WS-DD-TRANSIN
+               MOVE "TSTREJ"   TO WS-DD-TRANREJ
+               MOVE "TSTCKPT"  TO WS-DD-TRANCKPT
+               MOVE "TSTAUD"   TO WS-DD-TRANAUD
+               MOVE "TSTGLX"   TO WS-DD-GLEXTR
+               MOVE "TSTCTL"   TO WS-DD-CTLRPT
+           ELSE
+               DISPLAY "TRANEDIT: RUNNING IN PRODUCTION MODE"
+               MOVE "TRANSIN"  TO WS-DD-TRANSIN
+               MOVE "TRANREJ"  TO WS-DD-TRANREJ
+               MOVE "TRANCKPT" TO WS-DD-TRANCKPT
+               MOVE "TRANAUD"  TO WS-DD-TRANAUD
+               MOVE "GLEXTR"   TO WS-DD-GLEXTR
+               MOVE "CTLRPT"   TO WS-DD-CTLRPT
+           END-IF.
+
+       0950-READ-CONTROL-CARD.
+      *    Fallback for shops that submit this job with a control
+      *    card instead of a PARM: a single line "RUN-MODE=TEST" or
+      *    "RUN-MODE=PRODUCTION".
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-PARM-OK
+               READ CONTROL-CARD-FILE
+                   NOT AT END
+                       UNSTRING CONTROL-CARD DELIMITED BY "="
+                           INTO WS-PARM-KEYWORD WS-RUN-MODE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       1000-INITIALIZE.
+           ACCEPT WS-REJECT-DATE FROM DATE YYYYMMDD
+           PERFORM 0900-SET-RUN-MODE
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "TRANEDIT: UNABLE TO OPEN TRANSIN, STATUS="
+                   WS-TRANS-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+           PERFORM 1050-OPEN-OUTPUT-FILES
+           PERFORM 1200-REPOSITION-INPUT.
+
+       1050-OPEN-OUTPUT-FILES.
+      *    A checkpoint restart must not truncate the reject, audit,
+      *    and GL-extract output the prior abended run already wrote
+      *    for records before the checkpoint - OPEN EXTEND appends to
+      *    those datasets instead of OPEN OUTPUT's truncate-and-
+      *    recreate. A fresh (non-restart) run still opens OUTPUT so
+      *    each day starts these datasets clean. If EXTEND fails
+      *    because a dataset doesn't exist yet (e.g. its checkpoint
+      *    survived but the output file didn't), fall back to OUTPUT.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REJECT-FILE
+               IF NOT WS-REJECT-OK
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJECT-OK
+               DISPLAY "TRANEDIT: UNABLE TO OPEN TRANREJ, STATUS="
+                   WS-REJECT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND AUDIT-FILE
+               IF NOT WS-AUDIT-OK
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY "TRANEDIT: UNABLE TO OPEN TRANAUD, STATUS="
+                   WS-AUDIT-STATUS
+               SET WS-EOF TO TRUE
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND GL-EXTRACT-FILE
+               IF NOT WS-GLX-OK
+                   OPEN OUTPUT GL-EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           IF NOT WS-GLX-OK
+               DISPLAY "TRANEDIT: UNABLE TO OPEN GLEXTR, STATUS="
+                   WS-GLX-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+      *    A checkpoint left by a prior abended run tells us how many
+      *    records were already processed, so a restart does not
+      *    reprocess the whole batch window from record one - and
+      *    carries forward the control-total counters for that span
+      *    so req005's end-of-run report still balances after a
+      *    restart.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+                       MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE CKPT-RECORDS-PASSED TO WS-RECORDS-PASSED
+                       MOVE CKPT-RECORDS-REJECTED
+                           TO WS-RECORDS-REJECTED
+                       MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+                       DISPLAY "TRANEDIT: RESTARTING AFTER RECORD "
+                           WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-REPOSITION-INPUT.
+      *    Re-reads the records already accounted for by the restored
+      *    checkpoint counters, purely to reposition TRANS-FILE (line
+      *    sequential has no direct addressing). Their counts are
+      *    already in WS-RECORDS-READ/PASSED/REJECTED/WS-HASH-TOTAL
+      *    from 1100-READ-CHECKPOINT, so this loop must not re-add
+      *    them - it stops the moment EOF is hit instead of always
+      *    running the full WS-RESTART-COUNT iterations. It does not
+      *    write audit-trail entries: 1050-OPEN-OUTPUT-FILES opens
+      *    AUDIT-FILE EXTEND on a restart specifically so the prior
+      *    run's own BEFORE/AFTER pair for these same records is kept
+      *    intact, and logging a second, indistinguishable pair here
+      *    would misrepresent that span as moved twice.
+           PERFORM VARYING WS-REPOSITION-COUNT FROM 1 BY 1
+                   UNTIL WS-REPOSITION-COUNT > WS-RESTART-COUNT
+                       OR WS-EOF
+               READ TRANS-FILE INTO WS-AREA-1
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-RECORD.
+           MOVE "BEFORE" TO WS-AUDIT-TAG
+           PERFORM 2050-WRITE-AUDIT-LINE
+           READ TRANS-FILE INTO WS-AREA-1
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   MOVE "AFTER" TO WS-AUDIT-TAG
+                   PERFORM 2050-WRITE-AUDIT-LINE
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2150-DETERMINE-RECORD-TYPE
+                   PERFORM 2200-VALIDATE-FIELD-1
+                   IF WS-RECORD-VALID
+                       ADD 1 TO WS-RECORDS-PASSED
+                       ADD WS-FIELD-1 TO WS-HASH-TOTAL
+                       PERFORM 2100-SHOW-RECORD
+                       PERFORM 2600-WRITE-GL-EXTRACT
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       PERFORM 2300-WRITE-REJECT
+                   END-IF
+                   PERFORM 2400-CHECKPOINT-IF-DUE
+           END-READ.
+
+       2050-WRITE-AUDIT-LINE.
+      *    A REDEFINES overlay is exactly the kind of thing that
+      *    bites us when a downstream field is garbled and nobody can
+      *    tell why. This gives a timestamped before/after hex and
+      *    character trace around the READ that moves bytes into
+      *    WS-AREA-1 (and, through the overlay, into WS-AREA-2).
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AREA-1 TO WS-AUDIT-CHAR
+           MOVE FUNCTION HEX-OF(WS-AREA-1) TO WS-AUDIT-HEX
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF NOT WS-AUDIT-OK
+               DISPLAY "TRANEDIT: TRANAUD WRITE FAILED, STATUS="
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       2100-SHOW-RECORD.
+           DISPLAY WS-AREA-1
+           DISPLAY WS-FIELD-1
+           IF WS-TYPE-02
+               DISPLAY WS-FIELD-2A-2B
+               DISPLAY WS-FIELD-2B-2B
+           ELSE
+               DISPLAY WS-FIELD-2
+           END-IF.
+
+       2150-DETERMINE-RECORD-TYPE.
+      *    The record-type code carved out of the front of WS-AREA-1
+      *    decides which redefinition of the remaining bytes is in
+      *    play; WS-FIELD-1 sits at the same offset in every layout
+      *    we support, but WS-FIELD-2 does not.
+           EVALUATE WS-REC-TYPE
+               WHEN "01"
+                   SET WS-TYPE-01 TO TRUE
+               WHEN "02"
+                   SET WS-TYPE-02 TO TRUE
+               WHEN OTHER
+                   SET WS-TYPE-UNKNOWN TO TRUE
+                   DISPLAY "TRANEDIT: UNKNOWN RECORD TYPE '"
+                       WS-REC-TYPE "' - TREATING AS TYPE 01"
+           END-EVALUATE.
+
+       2200-VALIDATE-FIELD-1.
+      *    WS-AREA-1/WS-AREA-2 is a REDEFINES overlay: any move into
+      *    WS-AREA-1 can leave WS-FIELD-1 holding bytes that are not
+      *    valid unsigned numeric data. Nothing downstream may treat
+      *    WS-FIELD-1 as numeric until this check passes.
+           IF WS-FIELD-1 NUMERIC
+               SET WS-RECORD-VALID TO TRUE
+           ELSE
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+
+       2300-WRITE-REJECT.
+      *    Bad records are captured, not dropped, so data-entry can
+      *    review and re-key them the next morning.
+           MOVE WS-AREA-1 TO WS-REJECT-AREA
+           MOVE "NON-NUMERIC WS-FIELD-1" TO WS-REJECT-REASON
+           STRING WS-REJECT-MM "/" WS-REJECT-DD "/" WS-REJECT-YYYY
+               DELIMITED BY SIZE INTO WS-REJECT-DATE-OUT
+           MOVE WS-REJECT-LINE TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           IF NOT WS-REJECT-OK
+               DISPLAY "TRANEDIT: TRANREJ WRITE FAILED, STATUS="
+                   WS-REJECT-STATUS
+           END-IF.
+
+       2600-WRITE-GL-EXTRACT.
+      *    WS-FIELD-1 sits as zoned decimal in the WS-AREA-2 overlay;
+      *    the GL interface wants COMP-3, so a validated record's
+      *    field is repacked into the extract layout the GL load job
+      *    reads.
+           MOVE WS-REC-TYPE TO GLX-REC-TYPE
+           MOVE WS-FIELD-1 TO GLX-FIELD-1
+           WRITE GL-EXTRACT-RECORD
+           IF NOT WS-GLX-OK
+               DISPLAY "TRANEDIT: GLEXTR WRITE FAILED, STATUS="
+                   WS-GLX-STATUS
+           END-IF.
+
+       2400-CHECKPOINT-IF-DUE.
+      *    This is req004's entire safety net - a silent failure here
+      *    means an abend partway through the batch reprocesses from
+      *    record one with nobody aware the checkpoint never took, so
+      *    both the OPEN and the WRITE are status-checked and reported
+      *    the same way every other file operation in this program is.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = ZERO
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE WS-RECORDS-PASSED TO CKPT-RECORDS-PASSED
+               MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+               MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-OK
+                   WRITE CHECKPOINT-RECORD
+                   IF NOT WS-CKPT-OK
+                       DISPLAY "TRANEDIT: TRANCKPT WRITE FAILED, "
+                           "STATUS=" WS-CKPT-STATUS
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "TRANEDIT: UNABLE TO OPEN TRANCKPT, "
+                       "STATUS=" WS-CKPT-STATUS
+               END-IF
+           END-IF.
+
+       3000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE GL-EXTRACT-FILE
+      *    Successful completion clears the checkpoint so tomorrow's
+      *    run starts a fresh batch window at record one. A failure
+      *    here would leave a stale checkpoint from this successful
+      *    run sitting around, so it's reported like every other
+      *    checkpoint operation instead of failing silently.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "TRANEDIT: UNABLE TO CLEAR TRANCKPT, STATUS="
+                   WS-CKPT-STATUS
+           END-IF
+           CALL "TRANRPT" USING WS-DD-CTLRPT
+                                 WS-RECORDS-READ
+                                 WS-RECORDS-PASSED
+                                 WS-RECORDS-REJECTED
+                                 WS-HASH-TOTAL
+           END-CALL.
