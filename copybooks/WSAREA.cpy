@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  WSAREA.cpy
+      *  Shared transaction record overlay. WS-AREA-1 is the raw
+      *  100-byte record. The first two bytes of every record are a
+      *  record-type code; WS-AREA-2 and WS-AREA-2B are the two
+      *  redefinitions of the remaining 98 bytes we currently receive
+      *  on the daily feed, keyed off that code (see
+      *  2200-DETERMINE-RECORD-TYPE in TRANEDIT). Every program that
+      *  reads, edits or reports on this record COPYs this member so
+      *  the field widths are maintained in exactly one place.
+      *
+      *  WS-REC-TYPE "01" - standard transaction record.
+      *  WS-REC-TYPE "02" - two-part detail record.
+      *****************************************************************
+      *    VALUE SPACES so a paragraph that runs before the first READ
+      *    into WS-AREA-1 (e.g. the "BEFORE" audit line ahead of
+      *    record 1) finds printable data instead of the power-on
+      *    LOW-VALUES a LINE SEQUENTIAL WRITE cannot carry.
+       01  WS-AREA-1.
+           05  WS-AREA-1-DATA                PIC X(100) VALUE SPACES.
+
+       01  WS-AREA-2 REDEFINES WS-AREA-1.
+           05  WS-REC-TYPE                   PIC X(02).
+           05  WS-FIELD-1                    PIC 9(05).
+           05  WS-FIELD-2                    PIC X(93).
+
+      *    Type 02's WS-REC-TYPE/WS-FIELD-1 are read through WS-AREA-2
+      *    above (both layouts share that offset), so WS-AREA-2B only
+      *    needs to carve out its own trailing two-part breakdown.
+       01  WS-AREA-2B REDEFINES WS-AREA-1.
+           05  FILLER                        PIC X(07).
+           05  WS-FIELD-2A-2B                PIC X(43).
+           05  WS-FIELD-2B-2B                PIC X(50).
