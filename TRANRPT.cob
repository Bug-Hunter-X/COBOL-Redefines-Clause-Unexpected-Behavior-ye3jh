@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRANRPT.
+      *
+      *  TRANRPT prints the end-of-run control totals for the daily
+      *  transaction edit: records read, records that passed the
+      *  WS-FIELD-1 numeric check, records rejected, and a hash total
+      *  of WS-FIELD-1 across the accepted records. TRANEDIT CALLs
+      *  this program once, at STOP RUN time, with the final counts.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Assigned dynamically so the run mode chosen in TRANEDIT
+      *    (production live report vs. a TEST scratch dataset) is
+      *    honored here too.
+           SELECT CONTROL-REPORT ASSIGN DYNAMIC LS-DD-CTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS                     PIC X(02).
+           88  WS-RPT-OK                     VALUE "00".
+
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-YYYY                PIC 9(4).
+           05  WS-REPORT-MM                  PIC 9(2).
+           05  WS-REPORT-DD                  PIC 9(2).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DETAIL-LABEL               PIC X(40).
+      *    Sized for LS-HASH-TOTAL, PIC 9(11), the widest of the four
+      *    counters this report edits - a picture sized for the
+      *    9-digit counts would silently truncate the hash total.
+           05  WS-DETAIL-VALUE               PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+       01  LS-DD-CTLRPT                      PIC X(08).
+       01  LS-RECORDS-READ                   PIC 9(9).
+       01  LS-RECORDS-PASSED                 PIC 9(9).
+       01  LS-RECORDS-REJECTED               PIC 9(9).
+       01  LS-HASH-TOTAL                     PIC 9(11).
+
+       PROCEDURE DIVISION USING LS-DD-CTLRPT
+                                 LS-RECORDS-READ
+                                 LS-RECORDS-PASSED
+                                 LS-RECORDS-REJECTED
+                                 LS-HASH-TOTAL.
+       0000-MAIN.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT CONTROL-REPORT
+           IF WS-RPT-OK
+               PERFORM 1000-WRITE-HEADING
+               PERFORM 1100-WRITE-DETAIL
+               CLOSE CONTROL-REPORT
+           ELSE
+               DISPLAY "TRANRPT: UNABLE TO OPEN CTLRPT, STATUS="
+                   WS-RPT-STATUS
+           END-IF
+           GOBACK.
+
+       1000-WRITE-HEADING.
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING "TRANEDIT CONTROL TOTALS - RUN DATE "
+               WS-REPORT-MM "/" WS-REPORT-DD "/" WS-REPORT-YYYY
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE
+           MOVE ALL "-" TO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE.
+
+       1100-WRITE-DETAIL.
+           MOVE "RECORDS READ" TO WS-DETAIL-LABEL
+           MOVE LS-RECORDS-READ TO WS-DETAIL-VALUE
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           MOVE "RECORDS PASSED NUMERIC CHECK" TO WS-DETAIL-LABEL
+           MOVE LS-RECORDS-PASSED TO WS-DETAIL-VALUE
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           MOVE "RECORDS REJECTED" TO WS-DETAIL-LABEL
+           MOVE LS-RECORDS-REJECTED TO WS-DETAIL-VALUE
+           PERFORM 1200-WRITE-DETAIL-LINE
+
+           MOVE "HASH TOTAL OF WS-FIELD-1 (ACCEPTED)" TO WS-DETAIL-LABEL
+           MOVE LS-HASH-TOTAL TO WS-DETAIL-VALUE
+           PERFORM 1200-WRITE-DETAIL-LINE.
+
+       1200-WRITE-DETAIL-LINE.
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING WS-DETAIL-LABEL DELIMITED BY SIZE
+               WS-DETAIL-VALUE DELIMITED BY SIZE
+               INTO CONTROL-REPORT-LINE
+           WRITE CONTROL-REPORT-LINE.
